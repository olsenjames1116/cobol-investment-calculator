@@ -2,130 +2,806 @@
       *      Program that accepts an investment amount, annual interest rate, number of months, and any additional yearly
       *      investment for the investment and returns the monthly amount, gain from interest, additional investment, and
       *      a balance summary.
-      
+      *
+      *      Modification History
+      *      2026-06-15  JO  Converted from an interactive session to a
+      *                      batch job that drives the schedule off a
+      *                      client scenario file (SCENIN) instead of
+      *                      operator prompts, so a whole book of
+      *                      accounts can run unattended.
+      *      2026-06-22  JO  Investment Schedule and Balance Summary now
+      *                      go to a paginated print file (SCHEDRPT)
+      *                      with headings on every page, not just the
+      *                      console trace.
+      *      2026-06-29  JO  Compounding frequency (monthly, quarterly,
+      *                      daily) is now a column on the scenario
+      *                      record instead of being hardwired to
+      *                      monthly.
+      *      2026-07-06  JO  Added upper-bound and consistency checks to
+      *                      scenario editing (was previously only
+      *                      checking for negative values).
+      *      2026-07-13  JO  Additional-investment contribution cadence
+      *                      is now a column on the scenario record
+      *                      instead of a hardcoded every-13th-month
+      *                      trigger.
+      *      2026-07-20  JO  Investment Schedule is now also exported as
+      *                      a comma-delimited file (SCHEDCSV) alongside
+      *                      the print file, for loading into a
+      *                      spreadsheet.
+      *      2026-07-27  JO  Added an optional comparison pass (COMPIN)
+      *                      that prints several rate/contribution
+      *                      variants of the same base scenario side by
+      *                      side.
+      *      2026-08-03  JO  Every run now appends its inputs and final
+      *                      balance to a persistent audit log
+      *                      (AUDITLOG) for after-the-fact review.
+      *      2026-08-06  JO  Long schedules now checkpoint periodically
+      *                      to CKPTFILE, keyed by account, so a job
+      *                      that abends partway through a run can be
+      *                      resubmitted and pick up where it left off.
+      *      2026-08-09  JO  Balance Summary now also shows the final
+      *                      balance in today's dollars, discounted by
+      *                      the scenario's inflation rate.
+
        Identification Division.
        Program-ID.  Lab2.
-           
+       Author.  James Olsen.
+       Date-Written.  2020-01-06.
+       Date-Compiled.  2026-08-09.
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select ScenFile Assign To "SCENIN"
+               Organization Is Sequential
+               File Status Is ScenStatus.
+           Select ReportFile Assign To "SCHEDRPT"
+               Organization Is Sequential
+               File Status Is RptStatus.
+           Select CsvFile Assign To "SCHEDCSV"
+               Organization Is Line Sequential
+               File Status Is CsvStatus.
+           Select CompFile Assign To "COMPIN"
+               Organization Is Sequential
+               File Status Is CompStatus.
+           Select AuditFile Assign To "AUDITLOG"
+               Organization Is Line Sequential
+               File Status Is AudStatus.
+           Select CkptFile Assign To "CKPTFILE"
+               Organization Is Indexed
+               Access Mode Is Dynamic
+               Record Key Is CkptAccountId
+               File Status Is CkptStatus.
+
        Data Division.
+       File Section.
+       FD  ScenFile.
+       01  ScenRecordIn.
+           05  ScenAccountId       Pic X(10).
+           05  ScenInvestAmt       Pic 9(9)V99.
+           05  ScenIntRate         Pic 9(3)V99.
+           05  ScenNumMonths       Pic 9(4).
+           05  ScenAddInvAmt       Pic 9(9)V99.
+           05  ScenCompoundFreq    Pic X(01).
+           05  ScenContribInterval Pic 9(03).
+           05  ScenInflationRate   Pic 9(3)V99.
+           05  Filler              Pic X(10).
+
+       FD  ReportFile
+           Linage Is 60 Lines With Footing At 55.
+       01  ReportLine                  Pic X(132).
+
+       FD  CsvFile.
+       01  CsvLine                     Pic X(80).
+
+       FD  CompFile.
+       01  CompRecordIn.
+           05  CompRecordType          Pic X(01).
+           05  CompData                Pic X(48).
+       01  CompHeaderData Redefines CompRecordIn.
+           05  Filler                  Pic X(01).
+           05  CompAccountId           Pic X(10).
+           05  CompBaseInvestAmt       Pic 9(9)V99.
+           05  CompBaseNumMonths       Pic 9(4).
+           05  CompBaseCompoundFreq    Pic X(01).
+           05  CompBaseContribIntvl    Pic 9(03).
+           05  Filler                  Pic X(19).
+       01  CompVariantData Redefines CompRecordIn.
+           05  Filler                  Pic X(01).
+           05  CompVarNum              Pic 9(02).
+           05  CompVarIntRate          Pic 9(3)V99.
+           05  CompVarAddInvAmt        Pic 9(9)V99.
+           05  Filler                  Pic X(30).
+
+       FD  AuditFile.
+       01  AuditLine                   Pic X(100).
+
+       FD  CkptFile.
+       01  CkptRecord.
+           05  CkptAccountId           Pic X(10).
+           05  CkptMonthCount          Pic 9(4).
+           05  CkptTempInvestAmt       Pic 9(10)V99.
+           05  CkptTotalInt            Pic 9(9)V99.
+           05  CkptYearCount           Pic 999.
+           05  CkptInvestAmt           Pic S9(9)V9(2).
+           05  CkptIntRate             Pic S9(3)V9(2).
+           05  CkptNumMonths           Pic S9(4).
+           05  CkptAddInvAmt           Pic S9(9)V9(2).
+           05  CkptCompoundFreq        Pic X(01).
+           05  CkptContribInterval     Pic 9(03).
+           05  CkptInterest            Pic 9(9)V9(2).
+
        Working-Storage Section.
        01   InvestAmt       Pic S9(9)V9(2).
-       01   TempInvestAmt   Pic S9(9)V9(2).
+       01   TempInvestAmt   Pic S9(10)V9(2).
        01   IntRate         Pic S9(3)V9(2).
        01   NumMonths       Pic S9(4).
        78   NewLine         Value x"0a".
        01   MonthCount      Pic 9(4) Value 0.
        01   MonthString     Pic Z(5).
        01   InvAmtString    Pic $$$$$,$$$,$$9.99.
-       01   Interest        Pic 9(8)V9(2).
+       01   Interest        Pic 9(9)V9(2).
        01   InterestString  Pic $$$$,$$$,$$9.99.
        01   SumInvAmtStr    Pic $$$$,$$$,$$9.99.
        01   SumIntRateStr   Pic Z(13)9.999.
        01   SumNumMonthStr  Pic Z(25)9.
-       01   TotalInt        Pic 9(7)V9(2).
+       01   TotalInt        Pic 9(9)V9(2).
        01   SumTotIntStr    Pic $(8)$$$,$$9.99.
-       01   FinalInvAmt     Pic 9(9)V9(2).
+       01   FinalInvAmt     Pic 9(10)V9(2).
        01   FinalInvAmtStr  Pic $(3)$,$$$,$$$,$$9.99.
        01   AddInvAmt       Pic S9(9)V9(2).
        01   AddInvStr       Pic $$$,$$$,$$9.99.
+       01   CsvBalance      Pic Z(9)9.99.
+       01   CsvInterest     Pic Z(8)9.99.
+       01   CsvAddInv       Pic Z(8)9.99.
        01   YearCount       Pic 999.
-       
+
+       01   AccountId       Pic X(10).
+       01   CompoundFreqCode Pic X(01).
+       01   ContribInterval Pic 9(03).
+       01   InflationRate   Pic 9(3)V99.
+       01   RealBalance     Pic 9(10)V9(2).
+       01   RealBalanceStr  Pic $(3)$,$$$,$$$,$$9.99.
+
+       77   DefaultInterval  Pic 9(03) Value 012.
+       77   DiscountFactor   Usage Is Comp-2.
+       77   RealBalanceCalc  Usage Is Comp-2.
+
+       77   DailyRatePeriod  Usage Is Comp-2.
+       77   DailyFactor      Usage Is Comp-2.
+
+       77   MaxInvestAmt     Pic 9(9)V99 Value 99999999.99.
+       77   MaxIntRate       Pic 9(3)V99 Value 025.00.
+       77   MinNumMonths     Pic 9(4)    Value 0001.
+       77   MaxNumMonths     Pic 9(4)    Value 0600.
+       77   MaxAddInvAmt     Pic 9(9)V99 Value 99999999.99.
+       77   MaxInflationRate Pic 9(3)V99 Value 025.00.
+
+       01   RejectReason     Pic X(50).
+
+       01   ScenStatus      Pic XX.
+           88  ScenFileOk       Value "00".
+           88  ScenFileEof      Value "10".
+
+       01   ValidScenSw     Pic X(01) Value "Y".
+           88  ValidScen        Value "Y".
+           88  InvalidScen      Value "N".
+
+       01   RptStatus       Pic XX.
+           88  RptFileOk        Value "00".
+
+       01   CsvStatus       Pic XX.
+           88  CsvFileOk        Value "00".
+
+       01   CompStatus      Pic XX.
+           88  CompFileOk       Value "00".
+           88  CompFileEof      Value "10".
+
+       01   CompOpenSw      Pic X(01) Value "N".
+           88  CompOpened       Value "Y".
+
+       01   WriteDetailSw   Pic X(01) Value "Y".
+           88  WriteDetail      Value "Y".
+
+       01   VariantCount    Pic 9(02).
+
+       01   AudStatus       Pic XX.
+           88  AudFileOk        Value "00".
+
+       01   RunDate         Pic 9(8).
+       01   RunTime         Pic 9(8).
+
+       01   CkptStatus      Pic XX.
+           88  CkptFileOk       Value "00".
+           88  CkptNotFound     Value "23".
+
+       01   SkipCompletedSw Pic X(01) Value "N".
+           88  SkipCompleted    Value "Y".
+
+       01   ResumedSw       Pic X(01) Value "N".
+           88  ScenResumed      Value "Y".
+
+       01   ScheduleOverflowSw Pic X(01) Value "N".
+           88  ScheduleOverflow   Value "Y".
+
+       77   CheckpointEvery  Pic 9(03) Value 060.
+
+       01   PageCount       Pic 9(4) Value 0.
+
+       01   ReportHeading1.
+           05  Filler              Pic X(01) Value Spaces.
+           05  Filler              Pic X(27)
+               Value "INVESTMENT SCHEDULE REPORT".
+           05  Filler              Pic X(50) Value Spaces.
+           05  Filler              Pic X(06) Value "PAGE  ".
+           05  RH1PageNum          Pic ZZZZ.
+           05  Filler              Pic X(44) Value Spaces.
+
+       01   ReportHeading2.
+           05  Filler              Pic X(01) Value Spaces.
+           05  Filler              Pic X(09) Value "Account: ".
+           05  RH2AccountId        Pic X(10).
+           05  Filler              Pic X(112) Value Spaces.
+
+       01   ReportHeading3.
+           05  Filler              Pic X(132) Value
+               "Month     Beg Balance        Interest   Additional".
+
+       01   ReportDetailLine.
+           05  Filler              Pic X(01) Value Spaces.
+           05  RDMonth             Pic Z(5).
+           05  Filler              Pic X(05) Value Spaces.
+           05  RDBegBal            Pic $$$$$,$$$,$$9.99.
+           05  Filler              Pic X(03) Value Spaces.
+           05  RDInterest          Pic $$$$,$$$,$$9.99.
+           05  Filler              Pic X(03) Value Spaces.
+           05  RDAddInv            Pic $$$,$$$,$$9.99.
+           05  Filler              Pic X(60) Value Spaces.
+
+       01   ReportFooterLine.
+           05  Filler              Pic X(30)
+               Value "--- CONTINUED ON NEXT PAGE ---".
+           05  Filler              Pic X(102) Value Spaces.
+
+       01   ReportSummaryLine       Pic X(132).
+
+       01   ReportBlankLine         Pic X(132) Value Spaces.
+
+       01   ComparisonHeaderLine    Pic X(132).
+
+       01   ComparisonColHdrLine.
+           05  Filler              Pic X(132) Value
+               "Var  Int Rate    Addl Invest    Total Interest      Fina
+      -        "l Balance".
+
+       01   ComparisonRow.
+           05  Filler              Pic X(01) Value Spaces.
+           05  CRVarNum            Pic Z9.
+           05  Filler              Pic X(03) Value Spaces.
+           05  CRIntRate           Pic ZZ9.99.
+           05  Filler              Pic X(05) Value Spaces.
+           05  CRAddInv            Pic $$$,$$$,$$9.99.
+           05  Filler              Pic X(03) Value Spaces.
+           05  CRTotalInt          Pic $$$$,$$$,$$9.99.
+           05  Filler              Pic X(03) Value Spaces.
+           05  CRFinalAmt          Pic $(3)$,$$$,$$$,$$9.99.
+           05  Filler              Pic X(28) Value Spaces.
+
        Procedure Division.
        000-Main.
-           Display "Enter Investment Amount: " With No Advancing
-           Accept InvestAmt
-           
-           If InvestAmt<0
-                Perform until InvestAmt>=0
-                    Display "Investment Amount must be positive"
-                    Display "Enter Investment Amount: " With No
-                    Advancing
-                    Accept InvestAmt
-                End-Perform
-           End-If
-           
-           Move InvestAmt to TempInvestAmt
-           Display "Enter Annual Interest Rate: " With No Advancing
-           Accept IntRate
-           
-           If IntRate<0
-                Perform until IntRate>=0
-                    Display "Annual Interest Rate must be positive"
-                    Display "Enter Annual Interest Rate: " With No
-                    Advancing
-                    Accept IntRate
-                End-Perform
-           End-If
-           
-           Display "Enter Number of Months: " With No Advancing
-           Accept NumMonths
-           
-           If NumMonths<0
-                Perform until NumMonths>=0
-                    Display "Number of Months must be positive"
-                    Display "Enter Number of Months: " With No
-                    Advancing
-                    Accept NumMonths
-                End-Perform
-            End-If
-            
-            Display "Enter Additional Investment Amount: " With No
-            Advancing
-            Accept AddInvAmt
-            
-            If AddInvAmt<0
-                Perform until AddInvAmt>=0
-                    Display "Additional Investment Amount must be" &
-                    " positive"
-                    Display "Enter Additional Investment Amount: "
-                    With No Advancing
-                    Accept AddInvAmt
-                End-Perform
-           End-If
-            
-            Display NewLine
-            Display "Investment Schedule:"
-            Display NewLine
-            Display "Month     Beg Balance        Interest   Additional"
-            
-            Perform until MonthCount>=NumMonths
-                Add 1 to MonthCount
-                Move MonthCount to MonthString
-                Display MonthString With No Advancing
-                Compute TempInvestAmt = Interest + TempInvestAmt
-                Compute Interest Rounded = ((IntRate/100)*
-                TempInvestAmt)/(12) 
-                Compute TotalInt = TotalInt + Interest
-                Move TempInvestAmt to InvAmtString
-                Display InvAmtString With No Advancing
-                Move Interest to InterestString
-                Display InterestString With No Advancing
-                
-                If function Mod(MonthCount,13)=0
-                    Move AddInvAmt to AddInvStr
-                    Compute TempInvestAmt = AddInvAmt + TempInvestAmt
-                    Add 1 to YearCount
-                Else
-                    Move 0 to AddInvStr
-                End-If
-                
-                Display AddInvStr
-            End-Perform
-            
-            Display NewLine
-            Display "Balance Summary:"
-            Display NewLine
-            Move InvestAmt to SumInvAmtStr
-            Display "Investment Amount" SumInvAmtStr
-            Move IntRate to SumIntRateStr
-            Display "Interest Rate" SumIntRateStr "%"
-            Move NumMonths to SumNumMonthStr
-            Display "Months" SumNumMonthStr
-            Move TotalInt to SumTotIntStr
-            Display "Total Interest" SumTotIntStr
-            Compute FinalInvAmt = TotalInt + InvestAmt + AddInvAmt *
-            YearCount
-            Move FinalInvAmt to FinalInvAmtStr
-            Display "Final Balance" FinalInvAmtStr
-            
-            Stop Run.
-           
\ No newline at end of file
+           Perform 100-Initialize
+           Perform 200-ProcessScenarios
+           Perform 300-ProcessComparisons
+           Perform 900-Terminate
+           Stop Run.
+
+       100-Initialize.
+           Open Input ScenFile
+           If Not ScenFileOk
+               Display "Unable to open SCENIN, status = " ScenStatus
+               Move 16 To Return-Code
+               Stop Run
+           End-If
+           Open Extend ReportFile
+           If Not RptFileOk
+               Open Output ReportFile
+           End-If
+           If Not RptFileOk
+               Display "Unable to open SCHEDRPT, status = " RptStatus
+               Move 16 To Return-Code
+               Stop Run
+           End-If
+           Open Extend CsvFile
+           If Not CsvFileOk
+               Open Output CsvFile
+           End-If
+           If Not CsvFileOk
+               Display "Unable to open SCHEDCSV, status = " CsvStatus
+               Move 16 To Return-Code
+               Stop Run
+           End-If
+           Open Input CompFile
+           If CompFileOk
+               Set CompOpened To True
+           End-If
+           Accept RunDate From Date YYYYMMDD
+           Accept RunTime From Time
+           Open Extend AuditFile
+           If Not AudFileOk
+               Open Output AuditFile
+           End-If
+           Open I-O CkptFile
+           If Not CkptFileOk
+               Open Output CkptFile
+               Close CkptFile
+               Open I-O CkptFile
+           End-If.
+
+       200-ProcessScenarios.
+           Perform 210-ReadScenario
+           Perform Until ScenFileEof
+               Perform 220-EditScenario
+               If ValidScen
+                   Perform 230-CheckCheckpoint
+                   If SkipCompleted
+                       Perform 296-WriteSkipLine
+                   Else
+                       Perform 240-BuildSchedule
+                       If Not ScheduleOverflow
+                           Compute FinalInvAmt = TotalInt + InvestAmt +
+                               AddInvAmt * YearCount
+                               On Size Error
+                                   Set ScheduleOverflow To True
+                           End-Compute
+                       End-If
+                       If ScheduleOverflow
+                           Display "REJECTED " AccountId
+                               ": schedule exceeded working storage "
+                               "capacity"
+                       Else
+                           Perform 270-WriteCheckpoint
+                           Perform 290-WriteSummary
+                           Perform 295-WriteAudit
+                       End-If
+                   End-If
+               End-If
+               Perform 210-ReadScenario
+           End-Perform.
+
+       210-ReadScenario.
+           Read ScenFile
+               At End
+                   Set ScenFileEof To True
+           End-Read.
+
+       220-EditScenario.
+           Set ValidScen To True
+           Move ScenAccountId To AccountId
+           Move ScenInvestAmt To InvestAmt
+           Move ScenIntRate To IntRate
+           Move ScenNumMonths To NumMonths
+           Move ScenAddInvAmt To AddInvAmt
+           Move ScenCompoundFreq To CompoundFreqCode
+           If CompoundFreqCode Not = "M" And CompoundFreqCode Not = "Q"
+                   And CompoundFreqCode Not = "D"
+               Move "M" To CompoundFreqCode
+           End-If
+           Move ScenContribInterval To ContribInterval
+           If ContribInterval = 0
+               Move DefaultInterval To ContribInterval
+           End-If
+           Move ScenInflationRate To InflationRate
+           Perform 225-EditRanges
+           If ValidScen And InflationRate > MaxInflationRate
+               Set InvalidScen To True
+               Move "Inflation rate out of range" To RejectReason
+           End-If
+           If InvalidScen
+               Display "REJECTED " AccountId ": "
+                   Function Trim(RejectReason)
+           End-If.
+
+       225-EditRanges.
+           If InvestAmt < 0 Or InvestAmt > MaxInvestAmt
+               Set InvalidScen To True
+               Move "Investment amount out of range" To RejectReason
+           Else
+               If IntRate < 0 Or IntRate > MaxIntRate
+                   Set InvalidScen To True
+                   Move "Interest rate out of range" To RejectReason
+               Else
+                   If NumMonths < MinNumMonths Or
+                           NumMonths > MaxNumMonths
+                       Set InvalidScen To True
+                       Move "Number of months out of range" To
+                           RejectReason
+                   Else
+                       If AddInvAmt < 0 Or AddInvAmt > MaxAddInvAmt
+                           Set InvalidScen To True
+                           Move
+                             "Additional investment amount out of range"
+                             To RejectReason
+                       Else
+                           If InvestAmt = 0 And AddInvAmt > 0
+                               Set InvalidScen To True
+                               Move
+                                 "No additional invest at zero start"
+                                 To RejectReason
+                           End-If
+                       End-If
+                   End-If
+               End-If
+           End-If.
+
+       230-CheckCheckpoint.
+           Move "N" To SkipCompletedSw
+           Move "N" To ResumedSw
+           Move AccountId To CkptAccountId
+           Read CkptFile
+               Invalid Key
+                   Move 0 To MonthCount TotalInt YearCount Interest
+                   Move InvestAmt To TempInvestAmt
+               Not Invalid Key
+                   If CkptInvestAmt = InvestAmt
+                           And CkptIntRate = IntRate
+                           And CkptNumMonths = NumMonths
+                           And CkptAddInvAmt = AddInvAmt
+                           And CkptCompoundFreq = CompoundFreqCode
+                           And CkptContribInterval = ContribInterval
+                       If CkptMonthCount Not Less NumMonths
+                           Set SkipCompleted To True
+                       Else
+                           Move CkptMonthCount To MonthCount
+                           Move CkptTempInvestAmt To TempInvestAmt
+                           Move CkptTotalInt To TotalInt
+                           Move CkptYearCount To YearCount
+                           Move CkptInterest To Interest
+                           Set ScenResumed To True
+                       End-If
+                   Else
+                       Move 0 To MonthCount TotalInt YearCount Interest
+                       Move InvestAmt To TempInvestAmt
+                   End-If
+           End-Read.
+
+       240-BuildSchedule.
+           Move "N" To ScheduleOverflowSw
+           If WriteDetail
+               Perform 800-WriteHeadings
+               Perform 250-WriteCsvHeader
+               Display NewLine
+               If ScenResumed
+                   Display "Resuming Investment Schedule for Account "
+                       AccountId " at month " MonthCount
+               Else
+                   Display "Investment Schedule for Account "
+                       AccountId
+               End-If
+               Display NewLine
+               Display
+                 "Month     Beg Balance        Interest   Additional"
+           End-If
+           Perform 245-ProcessMonth Until MonthCount >= NumMonths
+               Or ScheduleOverflow.
+
+       245-ProcessMonth.
+           Add 1 To MonthCount
+           Move MonthCount To MonthString
+           Compute TempInvestAmt = Interest + TempInvestAmt
+               On Size Error
+                   Set ScheduleOverflow To True
+           End-Compute
+           If Not ScheduleOverflow
+               Evaluate CompoundFreqCode
+                   When "D"
+                       Perform 246-ComputeDailyInterest
+                   When "Q"
+                       Perform 247-ComputeQuarterlyInterest
+                   When Other
+                       Perform 248-ComputeMonthlyInterest
+               End-Evaluate
+           End-If
+           If Not ScheduleOverflow
+               Compute TotalInt = TotalInt + Interest
+                   On Size Error
+                       Set ScheduleOverflow To True
+               End-Compute
+           End-If
+           If Not ScheduleOverflow
+               Move TempInvestAmt To InvAmtString
+               Move TempInvestAmt To CsvBalance
+               Move Interest To InterestString
+               Move Interest To CsvInterest
+
+               If Function Mod(MonthCount,ContribInterval) = 0
+                   Move AddInvAmt To AddInvStr
+                   Move AddInvAmt To CsvAddInv
+                   Compute TempInvestAmt = AddInvAmt + TempInvestAmt
+                       On Size Error
+                           Set ScheduleOverflow To True
+                   End-Compute
+                   If Not ScheduleOverflow
+                       Add 1 To YearCount
+                   End-If
+               Else
+                   Move 0 To AddInvStr
+                   Move 0 To CsvAddInv
+               End-If
+           End-If
+
+           If WriteDetail And Not ScheduleOverflow
+               Display MonthString With No Advancing
+               Display InvAmtString With No Advancing
+               Display InterestString With No Advancing
+               Display AddInvStr
+               Perform 249-WriteDetailLine
+               Perform 251-WriteCsvLine
+               If Function Mod(MonthCount,CheckpointEvery) = 0
+                   Perform 270-WriteCheckpoint
+               End-If
+           End-If.
+
+       246-ComputeDailyInterest.
+           Compute DailyRatePeriod = IntRate / 100 / 360
+           Compute DailyFactor = ((1 + DailyRatePeriod) ** 30) - 1
+           Compute Interest Rounded = TempInvestAmt * DailyFactor
+               On Size Error
+                   Set ScheduleOverflow To True
+           End-Compute.
+
+       247-ComputeQuarterlyInterest.
+           If Function Mod(MonthCount,3) = 0
+               Compute Interest Rounded = ((IntRate/100)*
+               TempInvestAmt)/4
+                   On Size Error
+                       Set ScheduleOverflow To True
+               End-Compute
+           Else
+               Move 0 To Interest
+           End-If.
+
+       248-ComputeMonthlyInterest.
+           Compute Interest Rounded = ((IntRate/100)*
+           TempInvestAmt)/(12)
+               On Size Error
+                   Set ScheduleOverflow To True
+           End-Compute.
+
+       249-WriteDetailLine.
+           Move MonthCount To RDMonth
+           Move TempInvestAmt To RDBegBal
+           Move Interest To RDInterest
+           Move AddInvStr To RDAddInv
+           Write ReportLine From ReportDetailLine
+               After Advancing 1 Line
+               At End-Of-Page
+                   Write ReportLine From ReportFooterLine
+                       After Advancing 1 Line
+                   Perform 800-WriteHeadings
+           End-Write.
+
+       250-WriteCsvHeader.
+           Move "Account,Month,Balance,Interest,Additional" To CsvLine
+           Write CsvLine.
+
+       251-WriteCsvLine.
+           Move Spaces To CsvLine
+           String Function Trim(AccountId) Delimited By Size
+               "," Delimited By Size
+               Function Trim(MonthString) Delimited By Size
+               "," Delimited By Size
+               Function Trim(CsvBalance) Delimited By Size
+               "," Delimited By Size
+               Function Trim(CsvInterest) Delimited By Size
+               "," Delimited By Size
+               Function Trim(CsvAddInv) Delimited By Size
+               Into CsvLine
+           Write CsvLine.
+
+       290-WriteSummary.
+           Display NewLine
+           Display "Balance Summary:"
+           Display NewLine
+           Move InvestAmt To SumInvAmtStr
+           Display "Investment Amount" SumInvAmtStr
+           Move IntRate To SumIntRateStr
+           Display "Interest Rate" SumIntRateStr "%"
+           Move NumMonths To SumNumMonthStr
+           Display "Months" SumNumMonthStr
+           Move TotalInt To SumTotIntStr
+           Display "Total Interest" SumTotIntStr
+           Move FinalInvAmt To FinalInvAmtStr
+           Display "Final Balance" FinalInvAmtStr
+           Compute DiscountFactor = (1 + (InflationRate / 1200))
+               ** NumMonths
+           If DiscountFactor = 0
+               Move FinalInvAmt To RealBalance
+           Else
+               Compute RealBalanceCalc = FinalInvAmt / DiscountFactor
+               Compute RealBalance Rounded = RealBalanceCalc
+           End-If
+           Move RealBalance To RealBalanceStr
+           Display "Real Balance (Today's Dollars)" RealBalanceStr
+
+           Write ReportLine From ReportBlankLine After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "Balance Summary:" Delimited By Size
+               Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Investment Amount " Delimited By Size
+               SumInvAmtStr Delimited By Size Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Interest Rate      " Delimited By Size
+               SumIntRateStr Delimited By Size "%" Delimited By Size
+               Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Months             " Delimited By Size
+               SumNumMonthStr Delimited By Size Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Total Interest     " Delimited By Size
+               SumTotIntStr Delimited By Size Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Final Balance      " Delimited By Size
+               FinalInvAmtStr Delimited By Size Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line
+           Move Spaces To ReportSummaryLine
+           String "  Real Balance (Today's Dollars) " Delimited By Size
+               RealBalanceStr Delimited By Size
+               Into ReportSummaryLine
+           Write ReportLine From ReportSummaryLine
+               After Advancing 1 Line.
+
+       295-WriteAudit.
+           Move Spaces To AuditLine
+           String RunDate Delimited By Size " " Delimited By Size
+               RunTime Delimited By Size " " Delimited By Size
+               AccountId Delimited By Size " " Delimited By Size
+               InvestAmt Delimited By Size " " Delimited By Size
+               IntRate Delimited By Size " " Delimited By Size
+               NumMonths Delimited By Size " " Delimited By Size
+               AddInvAmt Delimited By Size " " Delimited By Size
+               TotalInt Delimited By Size " " Delimited By Size
+               FinalInvAmt Delimited By Size
+               Into AuditLine
+           Write AuditLine.
+
+       270-WriteCheckpoint.
+           Move AccountId To CkptAccountId
+           Move MonthCount To CkptMonthCount
+           Move TempInvestAmt To CkptTempInvestAmt
+           Move TotalInt To CkptTotalInt
+           Move YearCount To CkptYearCount
+           Move InvestAmt To CkptInvestAmt
+           Move IntRate To CkptIntRate
+           Move NumMonths To CkptNumMonths
+           Move AddInvAmt To CkptAddInvAmt
+           Move CompoundFreqCode To CkptCompoundFreq
+           Move ContribInterval To CkptContribInterval
+           Move Interest To CkptInterest
+           Write CkptRecord
+               Invalid Key
+                   Rewrite CkptRecord
+           End-Write.
+
+       296-WriteSkipLine.
+           Display "SKIPPED " AccountId
+               ": schedule already completed on a prior run".
+
+       800-WriteHeadings.
+           Perform 810-WritePageHeader
+           Write ReportLine From ReportHeading3 After Advancing 1 Line.
+
+       810-WritePageHeader.
+           Add 1 To PageCount
+           Move PageCount To RH1PageNum
+           Move AccountId To RH2AccountId
+           Write ReportLine From ReportHeading1 After Advancing Page
+           Write ReportLine From ReportHeading2 After Advancing 1 Line
+           Write ReportLine From ReportBlankLine After Advancing 1 Line.
+
+       300-ProcessComparisons.
+           If CompOpened
+               Perform 310-ReadComparison
+               Perform Until CompFileEof
+                   If CompRecordType = "H"
+                       Perform 320-ProcessComparisonGroup
+                   Else
+                       Perform 310-ReadComparison
+                   End-If
+               End-Perform
+           End-If.
+
+       310-ReadComparison.
+           Read CompFile
+               At End
+                   Set CompFileEof To True
+           End-Read.
+
+       320-ProcessComparisonGroup.
+           Move CompAccountId To AccountId
+           Move CompBaseInvestAmt To InvestAmt
+           Move CompBaseNumMonths To NumMonths
+           Move CompBaseCompoundFreq To CompoundFreqCode
+           Move CompBaseContribIntvl To ContribInterval
+           If ContribInterval = 0
+               Move DefaultInterval To ContribInterval
+           End-If
+           Move 0 To VariantCount
+           Move "N" To WriteDetailSw
+           Perform 810-WritePageHeader
+           Perform 340-WriteComparisonHeader
+           Perform 310-ReadComparison
+           Perform Until CompFileEof Or CompRecordType = "H"
+               Add 1 To VariantCount
+               Move CompVarIntRate To IntRate
+               Move CompVarAddInvAmt To AddInvAmt
+               Set ValidScen To True
+               Perform 225-EditRanges
+               If InvalidScen
+                   Display "REJECTED variant " VariantCount
+                       " for " AccountId ": "
+                       Function Trim(RejectReason)
+               Else
+                   Move 0 To MonthCount TotalInt YearCount Interest
+                   Move InvestAmt To TempInvestAmt
+                   Perform 240-BuildSchedule
+                   If Not ScheduleOverflow
+                       Compute FinalInvAmt = TotalInt + InvestAmt +
+                           AddInvAmt * YearCount
+                           On Size Error
+                               Set ScheduleOverflow To True
+                       End-Compute
+                   End-If
+                   If ScheduleOverflow
+                       Display "REJECTED variant " VariantCount
+                           " for " AccountId
+                           ": exceeded working storage capacity"
+                   Else
+                       Perform 350-WriteComparisonRow
+                   End-If
+               End-If
+               Perform 310-ReadComparison
+           End-Perform
+           Move "Y" To WriteDetailSw.
+
+       340-WriteComparisonHeader.
+           Move Spaces To ComparisonHeaderLine
+           String "Comparison for Account " Delimited By Size
+               AccountId Delimited By Size Into ComparisonHeaderLine
+           Write ReportLine From ReportBlankLine After Advancing 1 Line
+           Write ReportLine From ComparisonHeaderLine
+               After Advancing 1 Line
+           Write ReportLine From ComparisonColHdrLine
+               After Advancing 1 Line.
+
+       350-WriteComparisonRow.
+           Move VariantCount To CRVarNum
+           Move IntRate To CRIntRate
+           Move AddInvAmt To CRAddInv
+           Move TotalInt To CRTotalInt
+           Move FinalInvAmt To CRFinalAmt
+           Write ReportLine From ComparisonRow
+               After Advancing 1 Line
+               At End-Of-Page
+                   Write ReportLine From ReportFooterLine
+                       After Advancing 1 Line
+                   Perform 810-WritePageHeader
+                   Perform 340-WriteComparisonHeader
+           End-Write.
+
+       900-Terminate.
+           Close ScenFile ReportFile CsvFile AuditFile CkptFile
+           If CompOpened
+               Close CompFile
+           End-If.
