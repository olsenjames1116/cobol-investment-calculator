@@ -0,0 +1,20 @@
+//LAB2JOB  JOB (ACCTG),'INVESTMENT SCHED',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS LAB2 IN BATCH AGAINST A CLIENT SCENARIO FILE (SCENIN).  *
+//* COMPIN IS OPTIONAL - OMIT THE DD TO SKIP THE COMPARISON PASS.*
+//* CKPTFILE IS KEYED BY ACCOUNT ID; KEEP IT ACROSS RUNS OF THE  *
+//* SAME JOB SO A RESTART PICKS UP PARTWAY-DONE SCHEDULES.       *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=LAB2
+//STEPLIB  DD   DSN=PROD.INVEST.LOADLIB,DISP=SHR
+//SCENIN   DD   DSN=PROD.INVEST.SCENIN,DISP=SHR
+//COMPIN   DD   DSN=PROD.INVEST.COMPIN,DISP=SHR
+//SCHEDRPT DD   SYSOUT=*
+//SCHEDCSV DD   DSN=PROD.INVEST.SCHEDCSV(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.INVEST.AUDITLOG,DISP=MOD
+//CKPTFILE DD   DSN=PROD.INVEST.CKPTFILE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
